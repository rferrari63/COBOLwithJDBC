@@ -0,0 +1,389 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. CUSMAINT.
+
+ ENVIRONMENT DIVISION.
+
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> MAINTPARM carries the JDBC connection details for this run, the
+*> same way CONNPARM does for EXECQUERYGETRECORDS, so this program can
+*> be pointed at a different database without a recompile either.
+     SELECT MAINTPARM-FILE ASSIGN TO "MAINTPARM"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUS-MNT-CONNPARM-STATUS.
+
+*> CUSTRAN is the daily transaction file of adds, changes and
+*> closures to apply against CUS - one record in, one INSERT/UPDATE/
+*> DELETE out, so nobody has to hand-run SQL against prod anymore.
+     SELECT CUSTRAN-FILE ASSIGN TO "CUSTRAN"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUS-MNT-TRAN-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  MAINTPARM-FILE.
+ 01  MAINTPARM-REC.
+     05 MAINTPARM-URI                    PIC X(50).
+     05 MAINTPARM-USER                   PIC X(20).
+     05 MAINTPARM-PWD                    PIC X(20).
+
+ FD  CUSTRAN-FILE.
+ 01  CUS-TRAN-REC.
+     05 CUS-TRAN-TYPE                    PIC X(1).
+        88 CUS-TRAN-ADD                  VALUE 'A'.
+        88 CUS-TRAN-CHANGE                VALUE 'C'.
+        88 CUS-TRAN-CLOSE                VALUE 'X'.
+     05 CUS-TRAN-ID                      PIC 9(9).
+     05 CUS-TRAN-NAME                    PIC X(20).
+     05 CUS-TRAN-AGE                     PIC 9(3).
+
+ WORKING-STORAGE SECTION.
+
+ 01 CUS-MNT-CONNPARM-STATUS              PIC X(2).
+    88 CUS-MNT-CONNPARM-STATUS-OK        VALUE '00'.
+
+ 01 CUS-MNT-TRAN-STATUS                  PIC X(2).
+    88 CUS-MNT-TRAN-STATUS-OK            VALUE '00'.
+    88 CUS-MNT-TRAN-EOF                  VALUE '10'.
+
+ 01 CUS-MNT-TRAN-OPEN-SW                 PIC X(1) VALUE 'N'.
+    88 CUS-MNT-TRAN-IS-OPEN              VALUE 'Y'.
+
+ 01 GRAAL_CREATE_ISOLATE_PARAMS_T.
+    03 VERSION-1                        USAGE BINARY-LONG.
+    03 RESERVED-ADDRESS-SPACE-SIZE      USAGE BINARY-DOUBLE.
+    03 AUXILIARY-IMAGE-PATH             USAGE BINARY-CHAR.
+    03 AUXILIARY-IMAGE-RESERVED-SPACE-SIZE
+                                        USAGE BINARY-DOUBLE.
+
+ 01 GRAAL_ISOLATE_T                      USAGE POINTER.
+ 01 GRAAL_ISOLATETHREAD_T                USAGE POINTER.
+ 01 RESPONSE                             USAGE BINARY-LONG.
+ 01 RESULT                               USAGE BINARY-LONG.
+ 01 URI                                  PIC X(50).
+ 01 USER                                 PIC X(20).
+ 01 PWD                                  PIC X(20).
+
+*> CUS-MNT-STATEMENT holds the INSERT/UPDATE/DELETE text built for the
+*> transaction currently being applied.
+ 01 CUS-MNT-STATEMENT                    PIC X(240).
+
+*> CUS-MNT-NAME-ESC holds CUS-TRAN-NAME with any embedded single quote
+*> doubled, so a name like O'Brien can't break out of the SQL literal
+*> it gets spliced into.
+ 01 CUS-MNT-NAME-ESC                     PIC X(41).
+ 01 CUS-MNT-NAME-ESC-PTR                 PIC 9(4).
+ 01 CUS-MNT-NAME-ESC-IDX                 PIC 9(4).
+ 01 CUS-MNT-NAME-ESC-CHAR                PIC X(1).
+
+ 01 CUS-MNT-ISOLATE-SW                   PIC X(1) VALUE 'N'.
+    88 CUS-MNT-ISOLATE-OK                VALUE 'Y'.
+
+*> CUS-MNT-ERROR-TEXT/CUS-MNT-ERROR-CODE carry back driver detail for
+*> a failed statement, the same way EXECQUERYGETRECORDS reports a
+*> failed SELECT.
+ 01 CUS-MNT-ERROR-CODE                   USAGE BINARY-LONG.
+ 01 CUS-MNT-ERROR-TEXT                   PIC X(200).
+
+ 01 CUS-MNT-ADD-CNT                      PIC 9(6) VALUE 0.
+ 01 CUS-MNT-CHG-CNT                      PIC 9(6) VALUE 0.
+ 01 CUS-MNT-CLOSE-CNT                    PIC 9(6) VALUE 0.
+ 01 CUS-MNT-ERR-CNT                      PIC 9(6) VALUE 0.
+
+ PROCEDURE DIVISION.
+
+*>----------------------------------------------------------------------
+ 0000-MAINLINE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+    IF CUS-MNT-ISOLATE-OK
+       PERFORM 2000-PROCESS-TRAN THRU 2000-EXIT
+          UNTIL CUS-MNT-TRAN-EOF
+    END-IF
+
+    PERFORM 8000-TERMINATE THRU 8000-EXIT
+
+    STOP RUN.
+
+ 0000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1000-INITIALIZE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 1100-LOAD-CONN-PARM THRU 1100-EXIT
+
+    IF RETURN-CODE = 0
+       PERFORM 1200-OPEN-TRAN THRU 1200-EXIT
+    END-IF
+
+    IF RETURN-CODE = 0
+       CALL STATIC 'graal_create_isolate' using
+              BY REFERENCE GRAAL_CREATE_ISOLATE_PARAMS_T
+              BY REFERENCE GRAAL_ISOLATE_T
+              BY REFERENCE GRAAL_ISOLATETHREAD_T
+              returning RESPONSE
+       END-CALL
+
+       IF RESPONSE equal 0
+          SET CUS-MNT-ISOLATE-OK TO TRUE
+       ELSE
+          DISPLAY 'CUSMAINT FAILED - GRAAL_CREATE_ISOLATE RESPONSE CODE ' RESPONSE
+          MOVE 8 TO RETURN-CODE
+       END-IF
+    END-IF.
+
+ 1000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1100-LOAD-CONN-PARM SECTION.
+*>----------------------------------------------------------------------
+*>   Reads the one MAINTPARM record shipped for this run and moves it
+*>   into the fields the JDBC bridge calls use.
+
+    OPEN INPUT MAINTPARM-FILE
+
+    IF CUS-MNT-CONNPARM-STATUS-OK
+       READ MAINTPARM-FILE
+         AT END
+            DISPLAY 'MAINTPARM IS EMPTY - RUN CANNOT CONTINUE'
+            MOVE 12 TO RETURN-CODE
+       END-READ
+       CLOSE MAINTPARM-FILE
+       MOVE MAINTPARM-URI  TO URI
+       MOVE MAINTPARM-USER TO USER
+       MOVE MAINTPARM-PWD  TO PWD
+    ELSE
+       DISPLAY 'UNABLE TO OPEN MAINTPARM - STATUS ' CUS-MNT-CONNPARM-STATUS
+       MOVE 12 TO RETURN-CODE
+    END-IF.
+
+ 1100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1200-OPEN-TRAN SECTION.
+*>----------------------------------------------------------------------
+
+    OPEN INPUT CUSTRAN-FILE
+
+    IF NOT CUS-MNT-TRAN-STATUS-OK
+       DISPLAY 'UNABLE TO OPEN CUSTRAN - STATUS ' CUS-MNT-TRAN-STATUS
+       MOVE 12 TO RETURN-CODE
+    ELSE
+       SET CUS-MNT-TRAN-IS-OPEN TO TRUE
+       PERFORM 1210-READ-NEXT-TRAN THRU 1210-EXIT
+    END-IF.
+
+ 1200-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1210-READ-NEXT-TRAN SECTION.
+*>----------------------------------------------------------------------
+
+    READ CUSTRAN-FILE
+       AT END
+          CONTINUE
+    END-READ.
+
+ 1210-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2000-PROCESS-TRAN SECTION.
+*>----------------------------------------------------------------------
+*>   Turns the current CUSTRAN record into an INSERT/UPDATE/DELETE
+*>   statement and applies it, then primes the next transaction.
+
+    MOVE SPACES TO CUS-MNT-STATEMENT
+
+    EVALUATE TRUE
+       WHEN CUS-TRAN-ADD
+          PERFORM 2050-ESCAPE-NAME THRU 2050-EXIT
+          PERFORM 2100-BUILD-INSERT THRU 2100-EXIT
+       WHEN CUS-TRAN-CHANGE
+          PERFORM 2050-ESCAPE-NAME THRU 2050-EXIT
+          PERFORM 2200-BUILD-UPDATE THRU 2200-EXIT
+       WHEN CUS-TRAN-CLOSE
+          PERFORM 2300-BUILD-DELETE THRU 2300-EXIT
+       WHEN OTHER
+          DISPLAY 'UNKNOWN TRANSACTION TYPE ' CUS-TRAN-TYPE
+             ' FOR CUS_ID ' CUS-TRAN-ID ' - SKIPPED'
+          ADD 1 TO CUS-MNT-ERR-CNT
+    END-EVALUATE
+
+    IF CUS-MNT-STATEMENT NOT = SPACES
+       PERFORM 2900-EXECUTE-STATEMENT THRU 2900-EXIT
+    END-IF
+
+    PERFORM 1210-READ-NEXT-TRAN THRU 1210-EXIT.
+
+ 2000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2050-ESCAPE-NAME SECTION.
+*>----------------------------------------------------------------------
+*>   Doubles any single quote embedded in CUS-TRAN-NAME before it is
+*>   spliced into an INSERT or UPDATE statement, so a name such as
+*>   O'Brien can't terminate the literal early and break the SQL text.
+
+    MOVE SPACES TO CUS-MNT-NAME-ESC
+    MOVE 1 TO CUS-MNT-NAME-ESC-PTR
+
+    PERFORM 2051-ESCAPE-ONE-CHAR THRU 2051-EXIT
+       VARYING CUS-MNT-NAME-ESC-IDX FROM 1 BY 1 UNTIL CUS-MNT-NAME-ESC-IDX > 20.
+
+ 2050-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2051-ESCAPE-ONE-CHAR SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE CUS-TRAN-NAME(CUS-MNT-NAME-ESC-IDX:1) TO CUS-MNT-NAME-ESC-CHAR
+
+    IF CUS-MNT-NAME-ESC-CHAR = "'"
+       MOVE CUS-MNT-NAME-ESC-CHAR TO CUS-MNT-NAME-ESC(CUS-MNT-NAME-ESC-PTR:1)
+       ADD 1 TO CUS-MNT-NAME-ESC-PTR
+    END-IF
+
+    MOVE CUS-MNT-NAME-ESC-CHAR TO CUS-MNT-NAME-ESC(CUS-MNT-NAME-ESC-PTR:1)
+    ADD 1 TO CUS-MNT-NAME-ESC-PTR.
+
+ 2051-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2100-BUILD-INSERT SECTION.
+*>----------------------------------------------------------------------
+
+    STRING 'INSERT INTO CUS (CUS_ID, CUS_NAME, CUS_AGE) VALUES ('
+                                DELIMITED BY SIZE
+           CUS-TRAN-ID          DELIMITED BY SIZE
+           ", '"                DELIMITED BY SIZE
+           CUS-MNT-NAME-ESC(1:CUS-MNT-NAME-ESC-PTR - 1) DELIMITED BY SIZE
+           "', "                DELIMITED BY SIZE
+           CUS-TRAN-AGE         DELIMITED BY SIZE
+           ')'                  DELIMITED BY SIZE
+      INTO CUS-MNT-STATEMENT
+    END-STRING.
+
+ 2100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2200-BUILD-UPDATE SECTION.
+*>----------------------------------------------------------------------
+
+    STRING "UPDATE CUS SET CUS_NAME = '" DELIMITED BY SIZE
+           CUS-MNT-NAME-ESC(1:CUS-MNT-NAME-ESC-PTR - 1) DELIMITED BY SIZE
+           "', CUS_AGE = "               DELIMITED BY SIZE
+           CUS-TRAN-AGE                  DELIMITED BY SIZE
+           ' WHERE CUS_ID = '            DELIMITED BY SIZE
+           CUS-TRAN-ID                   DELIMITED BY SIZE
+      INTO CUS-MNT-STATEMENT
+    END-STRING.
+
+ 2200-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2300-BUILD-DELETE SECTION.
+*>----------------------------------------------------------------------
+*>   A closure removes the customer's CUS row outright - there is no
+*>   status column on CUS to flag it closed instead.
+
+    STRING 'DELETE FROM CUS WHERE CUS_ID = ' DELIMITED BY SIZE
+           CUS-TRAN-ID                       DELIMITED BY SIZE
+      INTO CUS-MNT-STATEMENT
+    END-STRING.
+
+ 2300-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2900-EXECUTE-STATEMENT SECTION.
+*>----------------------------------------------------------------------
+*>   Applies the built statement through the same JDBC bridge
+*>   EXECQUERYGETRECORDS uses for its SELECT, and tallies the outcome.
+
+    CALL STATIC 'exec_update_execute' using
+        BY VALUE GRAAL_ISOLATETHREAD_T
+        BY CONTENT URI
+        BY CONTENT USER
+        BY CONTENT PWD
+        BY CONTENT CUS-MNT-STATEMENT
+        returning RESULT
+    END-CALL
+
+    IF RESULT >= 0
+       DISPLAY 'CUS_ID ' CUS-TRAN-ID ' TRAN ' CUS-TRAN-TYPE
+          ' APPLIED - ROWS AFFECTED ' RESULT
+       EVALUATE TRUE
+          WHEN CUS-TRAN-ADD
+             ADD 1 TO CUS-MNT-ADD-CNT
+          WHEN CUS-TRAN-CHANGE
+             ADD 1 TO CUS-MNT-CHG-CNT
+          WHEN CUS-TRAN-CLOSE
+             ADD 1 TO CUS-MNT-CLOSE-CNT
+       END-EVALUATE
+    ELSE
+       PERFORM 2950-GET-ERROR-DETAIL THRU 2950-EXIT
+       DISPLAY 'CUS_ID ' CUS-TRAN-ID ' TRAN ' CUS-TRAN-TYPE
+          ' FAILED - SQLCODE ' CUS-MNT-ERROR-CODE ' - ' CUS-MNT-ERROR-TEXT
+       ADD 1 TO CUS-MNT-ERR-CNT
+       IF RETURN-CODE < 8
+          MOVE 8 TO RETURN-CODE
+       END-IF
+    END-IF.
+
+ 2900-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2950-GET-ERROR-DETAIL SECTION.
+*>----------------------------------------------------------------------
+
+    CALL STATIC 'exec_get_last_error' using
+        BY VALUE GRAAL_ISOLATETHREAD_T
+        BY REFERENCE CUS-MNT-ERROR-TEXT
+        returning CUS-MNT-ERROR-CODE
+    END-CALL.
+
+ 2950-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 8000-TERMINATE SECTION.
+*>----------------------------------------------------------------------
+
+    IF CUS-MNT-ISOLATE-OK
+       CALL STATIC 'graal_detach_thread' using
+              BY VALUE GRAAL_ISOLATETHREAD_T
+              returning RESPONSE
+       END-CALL
+
+       IF RESPONSE NOT equal 0
+          DISPLAY 'graal_detach_thread failed'
+       END-IF
+    END-IF
+
+    IF CUS-MNT-TRAN-IS-OPEN
+       CLOSE CUSTRAN-FILE
+    END-IF
+
+    DISPLAY 'CUSMAINT SUMMARY - ADDS ' CUS-MNT-ADD-CNT
+       ' CHANGES ' CUS-MNT-CHG-CNT
+       ' CLOSURES ' CUS-MNT-CLOSE-CNT
+       ' ERRORS ' CUS-MNT-ERR-CNT.
+
+ 8000-EXIT.
+    EXIT.
+
+ END PROGRAM CUSMAINT.
