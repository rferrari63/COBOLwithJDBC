@@ -3,14 +3,107 @@
 
  ENVIRONMENT DIVISION.
 
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> CONNPARM carries the JDBC connection details and the base SELECT
+*> text so ops can retarget a run at a different database, or change
+*> the query, by pointing the DD/file at a different member instead
+*> of recompiling this program.
+     SELECT CONNPARM-FILE ASSIGN TO "CONNPARM"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUS-CONNPARM-STATUS.
+
+*> CUSRPT is the printable "Customer Age Listing" - a run-date
+*> heading, page numbers and a control break on CUS-AGE-DIS, in
+*> place of the sysout-only DISPLAY this program used to rely on.
+     SELECT CUSRPT ASSIGN TO "CUSRPT"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUS-RPT-STATUS.
+
+*> AUDITLOG is the compliance record of every extract run - who ran
+*> it, when, what QUERY text was used and how many rows came back.
+*> One record is appended per run rather than replacing prior runs.
+     SELECT AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUS-AUDIT-STATUS.
+
+*> RESTARTFILE is the checkpoint log for a large extract - one line
+*> per CUS-ID successfully displayed. A restart run reads the last
+*> line written to know where to pick up, then keeps appending so a
+*> second restart still has the whole history to fall back on.
+     SELECT RESTARTFILE ASSIGN TO "RESTARTFILE"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUS-RESTART-STATUS.
+
  DATA DIVISION.
+ FILE SECTION.
+ FD  CONNPARM-FILE.
+ 01  CONNPARM-REC.
+     05 CONNPARM-URI                     PIC X(50).
+     05 CONNPARM-USER                    PIC X(20).
+     05 CONNPARM-PWD                     PIC X(20).
+     05 CONNPARM-QUERY                   PIC X(150).
+     05 CONNPARM-ORDER-BY                PIC X(40).
+*> Selection criteria - zero/spaces means "not applied" so a CONNPARM
+*> without these fields populated still runs the unfiltered base query.
+     05 CONNPARM-AGE-FROM                PIC 9(3).
+     05 CONNPARM-AGE-TO                  PIC 9(3).
+     05 CONNPARM-NAME-FILTER             PIC X(20).
+*> 'Y' re-issues QUERY with a CUS_ID > last-checkpoint clause, picking
+*> up an extract that died partway through instead of starting over.
+     05 CONNPARM-RESTART-FLAG            PIC X(1).
+
+ FD  CUSRPT.
+ 01  CUS-RPT-LINE                        PIC X(80).
+
+ FD  AUDITLOG-FILE.
+ 01  CUS-AUDIT-LINE                      PIC X(460).
+
+ FD  RESTARTFILE.
+ 01  CUS-RESTART-REC.
+     05 CUS-RESTART-CHECKPOINT-AGE       PIC 999.
+     05 CUS-RESTART-CHECKPOINT-ID        PIC 9(9).
+
  WORKING-STORAGE SECTION.
 
+ 01 CUS-CONNPARM-STATUS                  PIC X(2).
+    88 CUS-CONNPARM-STATUS-OK            VALUE '00'.
+
+ 01 CUS-RPT-STATUS                       PIC X(2).
+    88 CUS-RPT-STATUS-OK                 VALUE '00'.
+
+ 01 CUS-RPT-OPEN-SW                      PIC X(1) VALUE 'N'.
+    88 CUS-RPT-IS-OPEN                   VALUE 'Y'.
+
+ 01 CUS-AUDIT-STATUS                     PIC X(2).
+    88 CUS-AUDIT-STATUS-OK               VALUE '00'.
+
+ 01 CUS-AUDIT-OPEN-SW                    PIC X(1) VALUE 'N'.
+    88 CUS-AUDIT-IS-OPEN                 VALUE 'Y'.
+
+ 01 CUS-RESTART-STATUS                   PIC X(2).
+    88 CUS-RESTART-STATUS-OK             VALUE '00'.
+    88 CUS-RESTART-EOF                   VALUE '10'.
+
+ 01 CUS-RESTART-OPEN-SW                  PIC X(1) VALUE 'N'.
+    88 CUS-RESTART-IS-OPEN               VALUE 'Y'.
+
+ 01 CUS-RESTART-FLAG                     PIC X(1) VALUE 'N'.
+    88 CUS-RESTART-REQUESTED             VALUE 'Y'.
+
+*> CUS-CHECKPOINT-AGE/CUS-CHECKPOINT-ID are the age and CUS-ID of the
+*> last row successfully displayed on a prior run of this extract,
+*> read back from RESTARTFILE.  Both are needed to resume correctly -
+*> the extract is paged in CUS_AGE order, so CUS-ID alone does not
+*> identify how far the prior run got.
+ 01 CUS-CHECKPOINT-AGE                   PIC 999 VALUE 0.
+ 01 CUS-CHECKPOINT-ID                    PIC 9(9) VALUE 0.
+
  01 GRAAL_CREATE_ISOLATE_PARAMS_T.
     03 VERSION-1                        USAGE BINARY-LONG.
     03 RESERVED-ADDRESS-SPACE-SIZE      USAGE BINARY-DOUBLE.
     03 AUXILIARY-IMAGE-PATH             USAGE BINARY-CHAR.
-    03 AUXILIARY-IMAGE-RESERVED-SPACE-SIZE 
+    03 AUXILIARY-IMAGE-RESERVED-SPACE-SIZE
                                         USAGE BINARY-DOUBLE.
 
  01 GRAAL_ISOLATE_T                      USAGE POINTER.
@@ -20,10 +113,58 @@
  01 URI                                  PIC X(50).
  01 USER                                 PIC X(20).
  01 PWD                                  PIC X(20).
- 01 QUERY                                PIC X(200).
+ 01 QUERY                                PIC X(460).
+
+*> CUS-QUERY-BASE holds the SELECT ... FROM CUS text, before any
+*> WHERE/ORDER BY/OFFSET/LIMIT clauses are appended.
+ 01 CUS-QUERY-BASE                       PIC X(150).
+ 01 CUS-QUERY-BASE-LEN                   PIC 9(4).
+
+*> CUS-ORDER-BY holds the CONNPARM ORDER BY text plus a CUS_ID
+*> tiebreaker this program appends itself (see 1100-LOAD-CONN-PARM) -
+*> CUS_AGE alone is not unique, so without a tiebreaker two independent
+*> paged SELECTs are not guaranteed to agree on the order of rows that
+*> tie on age, and a row can be skipped or duplicated across pages.
+ 01 CUS-ORDER-BY                         PIC X(48).
+ 01 CUS-ORDER-BY-LEN                     PIC 9(4).
+
+*> Selection criteria carried over from CONNPARM - CUS-AGE-FROM and
+*> CUS-AGE-TO of zero, or CUS-NAME-FILTER of spaces, mean that part of
+*> the WHERE clause is left out rather than matched literally.
+ 01 CUS-AGE-FROM                         PIC 9(3).
+ 01 CUS-AGE-TO                           PIC 9(3).
+ 01 CUS-NAME-FILTER                      PIC X(20).
+
+*> CUS-NAME-FILTER-ESC holds CUS-NAME-FILTER with any embedded single
+*> quote doubled, so a name like O'Brien can't break out of the
+*> LIKE '%...%' literal it gets spliced into.
+ 01 CUS-NAME-FILTER-ESC                  PIC X(41).
+ 01 CUS-NAME-ESC-PTR                     PIC 9(4).
+ 01 CUS-NAME-ESC-IDX                     PIC 9(4).
+ 01 CUS-NAME-ESC-CHAR                    PIC X(1).
+
+ 01 CUS-WHERE-CLAUSE                     PIC X(200) VALUE SPACES.
+ 01 CUS-WHERE-CLAUSE-LEN                 PIC 9(4).
+ 01 CUS-WHERE-PTR                        PIC 9(4) VALUE 1.
+ 01 CUS-CRITERIA-SW                      PIC X(1) VALUE 'N'.
+    88 CUS-CRITERIA-PRESENT              VALUE 'Y'.
+
+ 01 CUS-QUERY-FILTERED                   PIC X(420).
+ 01 CUS-QUERY-FILTERED-LEN               PIC 9(4).
+ 01 CUS-QUERY-PAGED                      PIC X(460).
+
+*> CUS-TRIM-WORK/CUS-TRIM-LEN back 1165-COMPUTE-TRIM-LEN, which finds
+*> the last non-space position of whatever field is moved into
+*> CUS-TRIM-WORK - used instead of STRING's "DELIMITED BY '  '" idiom
+*> anywhere the source field is free text ops can edit by hand, since
+*> a stray double space in the middle of that text would otherwise be
+*> mistaken for trailing padding and truncate the query right there.
+ 01 CUS-TRIM-WORK                        PIC X(440).
+ 01 CUS-TRIM-LEN                         PIC 9(4).
+ 01 CUS-TRIM-IDX                         PIC 9(4).
 
   01 CUS BASED.
-      05 CUS-STRUCT OCCURS 20.   
+      05 CUS-STRUCT OCCURS 20.
        10 CUS-ID                          USAGE BINARY-DOUBLE.
        10 CUS-NAME-PTR                    USAGE POINTER.
        10 CUS-AGE                         USAGE BINARY-DOUBLE.
@@ -43,79 +184,802 @@
        05 FILLER                          PIC X(5).
        05 FILLER                          PIC X(20) VALUE '--------------------'.
        05 FILLER                          PIC X(5).
-       05 FILLER                          PIC X(3) VALUE '---'.      
+       05 FILLER                          PIC X(3) VALUE '---'.
  01 CUS-DISPLAY.
        05 CUS-ID-DIS                      PIC ZZZ9.
        05 FILLER                          PIC X(5).
        05 CUS-NAME-DIS                    PIC X(20).
        05 FILLER                          PIC X(5).
        05 CUS-AGE-DIS                     PIC ZZ9.
- 
+
  01    I                                   PIC 9(2).
 
+*> ------------------------- REPORT PRINT AREAS ------------------------
+ 01 CUS-RUN-DATE-RAW                     PIC 9(8).
+ 01 CUS-RUN-DATE-GROUP REDEFINES CUS-RUN-DATE-RAW.
+    05 CUS-RUN-YYYY                      PIC 9(4).
+    05 CUS-RUN-MM                        PIC 9(2).
+    05 CUS-RUN-DD                        PIC 9(2).
+ 01 CUS-RUN-DATE-DIS                     PIC X(10).
+
+ 01 CUS-RPT-HEADING1.
+       05 FILLER                         PIC X(10) VALUE 'RUN DATE: '.
+       05 CUS-RPT-DATE-DIS               PIC X(10).
+       05 FILLER                         PIC X(19) VALUE SPACES.
+       05 FILLER                         PIC X(21) VALUE 'CUSTOMER AGE LISTING'.
+       05 FILLER                         PIC X(15) VALUE SPACES.
+       05 FILLER                         PIC X(5)  VALUE 'PAGE '.
+       05 CUS-RPT-PAGE-DIS               PIC ZZZ9.
+
+ 01 CUS-RPT-HEADING2.
+       05 FILLER                         PIC X(4)  VALUE '  ID'.
+       05 FILLER                         PIC X(5)  VALUE SPACES.
+       05 FILLER                         PIC X(20) VALUE 'NAME'.
+       05 FILLER                         PIC X(5)  VALUE SPACES.
+       05 FILLER                         PIC X(3)  VALUE 'AGE'.
+
+ 01 CUS-RPT-HEADING3.
+       05 FILLER                         PIC X(4)  VALUE '----'.
+       05 FILLER                         PIC X(5)  VALUE SPACES.
+       05 FILLER                         PIC X(20) VALUE '--------------------'.
+       05 FILLER                         PIC X(5)  VALUE SPACES.
+       05 FILLER                         PIC X(3)  VALUE '---'.
+
+ 01 CUS-RPT-BREAK.
+       05 FILLER                         PIC X(10) VALUE '*** AGE '.
+       05 CUS-RPT-BREAK-AGE              PIC ZZ9.
+       05 FILLER                         PIC X(6)  VALUE ' *** '.
+
+ 01 CUS-RPT-DETAIL.
+       05 CUS-RPT-ID-DIS                 PIC ZZZ9.
+       05 FILLER                         PIC X(5)  VALUE SPACES.
+       05 CUS-RPT-NAME-DIS               PIC X(20).
+       05 FILLER                         PIC X(5)  VALUE SPACES.
+       05 CUS-RPT-AGE-DIS                PIC ZZ9.
+
+ 01 CUS-RPT-PAGE-CNT                     PIC 9(3) VALUE 0.
+ 01 CUS-RPT-LINE-CNT                     PIC 9(2) VALUE 99.
+ 01 CUS-RPT-MAX-LINES                    PIC 9(2) VALUE 55.
+ 01 CUS-RPT-PREV-AGE                     PIC 999.
+
+ 01 CUS-RPT-FIRST-ROW-SW                 PIC X(1) VALUE 'Y'.
+    88 CUS-RPT-FIRST-ROW                 VALUE 'Y'.
+
+*> CUS-PAGE-SIZE is the size of the OCCURS table CUS-STRUCT is fetched
+*> into.  The extract loop keeps re-issuing exec_query_get_records,
+*> one page at a time, until a page comes back short of a full page -
+*> that is how a result set bigger than CUS-PAGE-SIZE rows still gets
+*> displayed in full instead of being truncated at the table size.
+ 01 CUS-PAGE-SIZE                        PIC 9(4) VALUE 20.
+ 01 CUS-OFFSET                           PIC 9(8) VALUE 0.
+ 01 CUS-TOTAL-FETCHED                    PIC 9(8) VALUE 0.
+
+ 01 CUS-ISOLATE-SW                       PIC X(1) VALUE 'N'.
+    88 CUS-ISOLATE-OK                    VALUE 'Y'.
+
+ 01 CUS-MORE-PAGES-SW                    PIC X(1) VALUE 'Y'.
+    88 CUS-MORE-PAGES-LEFT               VALUE 'Y'.
+    88 CUS-NO-MORE-PAGES                 VALUE 'N'.
+
+*> CUS-ERROR-TEXT/CUS-ERROR-CODE carry back driver detail (SQLCODE and
+*> message text) whenever a bridge call fails, so operations can tell
+*> apart bad credentials, a downed database and a plain empty result
+*> set instead of reading one flat "failed" message.
+ 01 CUS-ERROR-CODE                       USAGE BINARY-LONG.
+ 01 CUS-ERROR-TEXT                       PIC X(200).
+
+*> CUS-COUNT-QUERY drives an independent SELECT COUNT(*) against the
+*> same WHERE clause as the extract, so a page-loop cut short by an
+*> error still gets caught instead of looking like a complete extract.
+ 01 CUS-COUNT-QUERY                      PIC X(260).
+ 01 CUS-ACTUAL-COUNT                     USAGE BINARY-DOUBLE.
+
+*> ------------------------- AUDIT TRAIL AREAS --------------------------
+ 01 CUS-AUDIT-TS-RAW                     PIC 9(8).
+ 01 CUS-AUDIT-TM-RAW                     PIC 9(8).
+ 01 CUS-AUDIT-TIMESTAMP.
+    05 CUS-AUDIT-TS-YYYY                 PIC 9(4).
+    05 FILLER                            PIC X(1) VALUE '-'.
+    05 CUS-AUDIT-TS-MM                   PIC 9(2).
+    05 FILLER                            PIC X(1) VALUE '-'.
+    05 CUS-AUDIT-TS-DD                   PIC 9(2).
+    05 FILLER                            PIC X(1) VALUE '-'.
+    05 CUS-AUDIT-TS-HH                   PIC 9(2).
+    05 FILLER                            PIC X(1) VALUE ':'.
+    05 CUS-AUDIT-TS-MI                   PIC 9(2).
+    05 FILLER                            PIC X(1) VALUE ':'.
+    05 CUS-AUDIT-TS-SS                   PIC 9(2).
+
+ 01 CUS-AUDIT-REC.
+    05 CUS-AUDIT-REC-TS                  PIC X(19).
+    05 FILLER                            PIC X(1) VALUE SPACE.
+    05 CUS-AUDIT-REC-RESULT              PIC ZZZZZZ9.
+    05 FILLER                            PIC X(1) VALUE SPACE.
+    05 CUS-AUDIT-REC-STATUS              PIC X(7).
+    05 FILLER                            PIC X(1) VALUE SPACE.
+    05 CUS-AUDIT-REC-QUERY               PIC X(420).
 
  PROCEDURE DIVISION.
 
 *>----------------------------------------------------------------------
- MAIN-EXECQUERYGETRECORDS SECTION.
+ 0000-MAINLINE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+    IF CUS-ISOLATE-OK
+       DISPLAY CUS-TITLE-DISPLAY
+       DISPLAY CUS-SUB-DISPLAY
+       PERFORM 3000-FETCH-PAGE THRU 3000-EXIT
+          UNTIL CUS-NO-MORE-PAGES
+       PERFORM 4000-RECONCILE-COUNT THRU 4000-EXIT
+    END-IF
+
+    PERFORM 8000-TERMINATE THRU 8000-EXIT
+
+    STOP RUN.
+
+ 0000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1000-INITIALIZE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 1100-LOAD-CONN-PARM THRU 1100-EXIT
+
+*> AUDITLOG is opened ahead of CUSRPT so a run that loaded its
+*> CONNPARM successfully but then fails to open the print file still
+*> gets an audit record - see 8100-WRITE-AUDIT-RECORD.
+    IF RETURN-CODE = 0
+       PERFORM 1250-OPEN-AUDIT-LOG THRU 1250-EXIT
+    END-IF
+
+    IF RETURN-CODE = 0
+       PERFORM 1200-OPEN-REPORT THRU 1200-EXIT
+    END-IF
+
+    IF RETURN-CODE = 0
+       PERFORM 1260-OPEN-RESTART-LOG THRU 1260-EXIT
+    END-IF
+
+    IF RETURN-CODE = 0
+       CALL STATIC 'graal_create_isolate' using
+              BY REFERENCE GRAAL_CREATE_ISOLATE_PARAMS_T
+              BY REFERENCE GRAAL_ISOLATE_T
+              BY REFERENCE GRAAL_ISOLATETHREAD_T
+              returning RESPONSE
+       END-CALL
+
+       IF RESPONSE equal 0
+          SET CUS-ISOLATE-OK TO TRUE
+       ELSE
+          DISPLAY 'DRIVER_NATIVE_SELECT_PRINT FAILED - GRAAL_CREATE_ISOLATE RESPONSE CODE ' RESPONSE
+          MOVE 8 TO RETURN-CODE
+       END-IF
+    END-IF.
+
+ 1000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1100-LOAD-CONN-PARM SECTION.
+*>----------------------------------------------------------------------
+*>   Reads the one CONNPARM record shipped for this run and moves it
+*>   into the fields the JDBC bridge calls use, in place of the
+*>   compiled-in literals this program used to carry.
+
+    OPEN INPUT CONNPARM-FILE
+
+    IF CUS-CONNPARM-STATUS-OK
+       READ CONNPARM-FILE
+         AT END
+            DISPLAY 'CONNPARM IS EMPTY - RUN CANNOT CONTINUE'
+            MOVE 12 TO RETURN-CODE
+       END-READ
+       CLOSE CONNPARM-FILE
+       MOVE CONNPARM-URI        TO URI
+       MOVE CONNPARM-USER       TO USER
+       MOVE CONNPARM-PWD        TO PWD
+       MOVE CONNPARM-QUERY      TO CUS-QUERY-BASE
+       MOVE CONNPARM-ORDER-BY   TO CUS-ORDER-BY
+       MOVE CONNPARM-AGE-FROM   TO CUS-AGE-FROM
+       MOVE CONNPARM-AGE-TO     TO CUS-AGE-TO
+       MOVE CONNPARM-NAME-FILTER TO CUS-NAME-FILTER
+       MOVE CONNPARM-RESTART-FLAG TO CUS-RESTART-FLAG
+
+       IF CUS-RESTART-REQUESTED
+          PERFORM 1160-LOAD-CHECKPOINT THRU 1160-EXIT
+       END-IF
+
+       PERFORM 1150-BUILD-WHERE-CLAUSE THRU 1150-EXIT
+
+       MOVE SPACES         TO CUS-TRIM-WORK
+       MOVE CUS-QUERY-BASE TO CUS-TRIM-WORK
+       PERFORM 1165-COMPUTE-TRIM-LEN THRU 1165-EXIT
+       MOVE CUS-TRIM-LEN TO CUS-QUERY-BASE-LEN
+
+       MOVE SPACES           TO CUS-TRIM-WORK
+       MOVE CUS-WHERE-CLAUSE TO CUS-TRIM-WORK
+       PERFORM 1165-COMPUTE-TRIM-LEN THRU 1165-EXIT
+       MOVE CUS-TRIM-LEN TO CUS-WHERE-CLAUSE-LEN
+
+       MOVE SPACES       TO CUS-TRIM-WORK
+       MOVE CUS-ORDER-BY TO CUS-TRIM-WORK
+       PERFORM 1165-COMPUTE-TRIM-LEN THRU 1165-EXIT
+       MOVE CUS-TRIM-LEN TO CUS-ORDER-BY-LEN
+
+*>       CUS-ORDER-BY is whatever ORDER BY text CONNPARM supplies (e.g.
+*>       "ORDER BY CUS_AGE" for the request 002 control-break report), but
+*>       CUS_AGE is not unique, so paging that alone does not guarantee the
+*>       same relative order for tied rows across two separate paged
+*>       SELECTs.  A CUS_ID tiebreaker is appended here so the ORDER BY the
+*>       extract pages by and the composite checkpoint restart resumes from
+*>       (see 1150-BUILD-WHERE-CLAUSE) always agree on one deterministic
+*>       row order.
+       IF CUS-ORDER-BY NOT = SPACES
+          MOVE SPACES TO CUS-ORDER-BY
+          STRING CUS-TRIM-WORK(1:CUS-ORDER-BY-LEN) DELIMITED BY SIZE
+                 ', CUS_ID'                         DELIMITED BY SIZE
+             INTO CUS-ORDER-BY
+          END-STRING
+          COMPUTE CUS-ORDER-BY-LEN = CUS-ORDER-BY-LEN + 8
+       END-IF
+
+       STRING CUS-QUERY-BASE(1:CUS-QUERY-BASE-LEN)     DELIMITED BY SIZE
+              CUS-WHERE-CLAUSE(1:CUS-WHERE-CLAUSE-LEN) DELIMITED BY SIZE
+              ' '                                      DELIMITED BY SIZE
+              CUS-ORDER-BY(1:CUS-ORDER-BY-LEN)         DELIMITED BY SIZE
+          INTO CUS-QUERY-FILTERED
+       END-STRING
+    ELSE
+       DISPLAY 'UNABLE TO OPEN CONNPARM - STATUS ' CUS-CONNPARM-STATUS
+       MOVE 12 TO RETURN-CODE
+    END-IF.
+
+ 1100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1160-LOAD-CHECKPOINT SECTION.
+*>----------------------------------------------------------------------
+*>   Reads RESTARTFILE end to end for the age/CUS-ID pair last
+*>   checkpointed by a prior run, so a restart re-issues QUERY with a
+*>   clause that resumes after that same composite position instead of
+*>   reprocessing rows already displayed.
+
+    OPEN INPUT RESTARTFILE
+
+    IF CUS-RESTART-STATUS-OK
+       PERFORM 1161-READ-CHECKPOINT-REC THRU 1161-EXIT
+          UNTIL CUS-RESTART-EOF
+       CLOSE RESTARTFILE
+       DISPLAY 'RESTART REQUESTED - RESUMING EXTRACT AFTER AGE '
+          CUS-CHECKPOINT-AGE ' CUS_ID ' CUS-CHECKPOINT-ID
+    ELSE
+       DISPLAY 'NO PRIOR RESTARTFILE FOUND - RESTART WILL START FROM CUS_ID 0'
+    END-IF.
+
+ 1160-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1161-READ-CHECKPOINT-REC SECTION.
+*>----------------------------------------------------------------------
+
+    READ RESTARTFILE
+       AT END
+          CONTINUE
+       NOT AT END
+          MOVE CUS-RESTART-CHECKPOINT-AGE TO CUS-CHECKPOINT-AGE
+          MOVE CUS-RESTART-CHECKPOINT-ID  TO CUS-CHECKPOINT-ID
+    END-READ.
+
+ 1161-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1165-COMPUTE-TRIM-LEN SECTION.
 *>----------------------------------------------------------------------
-    
-    CALL STATIC 'graal_create_isolate' using
-           BY REFERENCE GRAAL_CREATE_ISOLATE_PARAMS_T
-           BY REFERENCE GRAAL_ISOLATE_T
-           BY REFERENCE GRAAL_ISOLATETHREAD_T 
-           returning RESPONSE
+*>   Scans CUS-TRIM-WORK from the right for the last non-space
+*>   character and returns its position in CUS-TRIM-LEN (1 if the
+*>   field is all spaces), so a caller can splice exactly the
+*>   significant text of a field into a STRING with a reference
+*>   modification instead of a "DELIMITED BY '  '" trim, which would
+*>   stop early at any internal double space in free-text SQL.
+
+    MOVE ZERO TO CUS-TRIM-LEN
+    MOVE LENGTH OF CUS-TRIM-WORK TO CUS-TRIM-IDX
+
+    PERFORM 1166-TEST-TRIM-CHAR THRU 1166-EXIT
+       UNTIL CUS-TRIM-IDX = ZERO OR CUS-TRIM-LEN > ZERO
+
+    IF CUS-TRIM-LEN = ZERO
+       MOVE 1 TO CUS-TRIM-LEN
+    END-IF.
+
+ 1165-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1166-TEST-TRIM-CHAR SECTION.
+*>----------------------------------------------------------------------
+
+    IF CUS-TRIM-WORK(CUS-TRIM-IDX:1) NOT = SPACE
+       MOVE CUS-TRIM-IDX TO CUS-TRIM-LEN
+    ELSE
+       SUBTRACT 1 FROM CUS-TRIM-IDX
+    END-IF.
+
+ 1166-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1150-BUILD-WHERE-CLAUSE SECTION.
+*>----------------------------------------------------------------------
+*>   Turns the age-range and name-filter criteria from CONNPARM into a
+*>   WHERE clause, so an ad hoc lookup ("over 65", "find this customer
+*>   by name") no longer means hand-editing the QUERY literal.  A
+*>   restart's checkpoint clause is folded in the same way - the
+*>   extract pages in CUS_AGE, CUS_ID order (see 1100-LOAD-CONN-PARM's
+*>   tiebreaker), so the resume point has to be that same composite
+*>   key, not CUS_ID alone, or rows can be skipped or re-emitted.
+
+    IF CUS-RESTART-REQUESTED AND CUS-CHECKPOINT-ID > 0
+       STRING ' WHERE (CUS_AGE > '  DELIMITED BY SIZE
+              CUS-CHECKPOINT-AGE    DELIMITED BY SIZE
+              ' OR (CUS_AGE = '     DELIMITED BY SIZE
+              CUS-CHECKPOINT-AGE    DELIMITED BY SIZE
+              ' AND CUS_ID > '      DELIMITED BY SIZE
+              CUS-CHECKPOINT-ID     DELIMITED BY SIZE
+              '))'                  DELIMITED BY SIZE
+          INTO CUS-WHERE-CLAUSE WITH POINTER CUS-WHERE-PTR
+       END-STRING
+       SET CUS-CRITERIA-PRESENT TO TRUE
+    END-IF
+
+    IF CUS-AGE-FROM > 0
+       IF CUS-CRITERIA-PRESENT
+          STRING ' AND CUS_AGE >= ' DELIMITED BY SIZE
+                 CUS-AGE-FROM       DELIMITED BY SIZE
+             INTO CUS-WHERE-CLAUSE WITH POINTER CUS-WHERE-PTR
+          END-STRING
+       ELSE
+          STRING ' WHERE CUS_AGE >= ' DELIMITED BY SIZE
+                 CUS-AGE-FROM         DELIMITED BY SIZE
+             INTO CUS-WHERE-CLAUSE WITH POINTER CUS-WHERE-PTR
+          END-STRING
+          SET CUS-CRITERIA-PRESENT TO TRUE
+       END-IF
+    END-IF
+
+    IF CUS-AGE-TO > 0
+       IF CUS-CRITERIA-PRESENT
+          STRING ' AND CUS_AGE <= ' DELIMITED BY SIZE
+                 CUS-AGE-TO         DELIMITED BY SIZE
+             INTO CUS-WHERE-CLAUSE WITH POINTER CUS-WHERE-PTR
+          END-STRING
+       ELSE
+          STRING ' WHERE CUS_AGE <= ' DELIMITED BY SIZE
+                 CUS-AGE-TO           DELIMITED BY SIZE
+             INTO CUS-WHERE-CLAUSE WITH POINTER CUS-WHERE-PTR
+          END-STRING
+          SET CUS-CRITERIA-PRESENT TO TRUE
+       END-IF
+    END-IF
+
+    IF CUS-NAME-FILTER NOT = SPACES
+       PERFORM 1155-ESCAPE-NAME-FILTER THRU 1155-EXIT
+       IF CUS-CRITERIA-PRESENT
+          STRING " AND CUS_NAME LIKE '%" DELIMITED BY SIZE
+                 CUS-NAME-FILTER-ESC(1:CUS-NAME-ESC-PTR - 1) DELIMITED BY SIZE
+                 "%'"                    DELIMITED BY SIZE
+             INTO CUS-WHERE-CLAUSE WITH POINTER CUS-WHERE-PTR
+          END-STRING
+       ELSE
+          STRING " WHERE CUS_NAME LIKE '%" DELIMITED BY SIZE
+                 CUS-NAME-FILTER-ESC(1:CUS-NAME-ESC-PTR - 1) DELIMITED BY SIZE
+                 "%'"                      DELIMITED BY SIZE
+             INTO CUS-WHERE-CLAUSE WITH POINTER CUS-WHERE-PTR
+          END-STRING
+          SET CUS-CRITERIA-PRESENT TO TRUE
+       END-IF
+    END-IF.
+
+ 1150-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1155-ESCAPE-NAME-FILTER SECTION.
+*>----------------------------------------------------------------------
+*>   Doubles any single quote embedded in CUS-NAME-FILTER before it is
+*>   spliced into the LIKE literal, so a name such as O'Brien can't
+*>   terminate the literal early and break the WHERE clause.
+
+    MOVE SPACES TO CUS-NAME-FILTER-ESC
+    MOVE 1 TO CUS-NAME-ESC-PTR
+
+    PERFORM 1156-ESCAPE-ONE-CHAR THRU 1156-EXIT
+       VARYING CUS-NAME-ESC-IDX FROM 1 BY 1 UNTIL CUS-NAME-ESC-IDX > 20.
+
+ 1155-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1156-ESCAPE-ONE-CHAR SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE CUS-NAME-FILTER(CUS-NAME-ESC-IDX:1) TO CUS-NAME-ESC-CHAR
+
+    IF CUS-NAME-ESC-CHAR = "'"
+       MOVE CUS-NAME-ESC-CHAR TO CUS-NAME-FILTER-ESC(CUS-NAME-ESC-PTR:1)
+       ADD 1 TO CUS-NAME-ESC-PTR
+    END-IF
+
+    MOVE CUS-NAME-ESC-CHAR TO CUS-NAME-FILTER-ESC(CUS-NAME-ESC-PTR:1)
+    ADD 1 TO CUS-NAME-ESC-PTR.
+
+ 1156-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1200-OPEN-REPORT SECTION.
+*>----------------------------------------------------------------------
+*>   Opens the Customer Age Listing print file and works out today's
+*>   run date for the report heading.  A restart run extends the report
+*>   already on disk, the same as RESTARTFILE, so the rows printed
+*>   before a prior run died are not lost when the extract resumes.
+
+    ACCEPT CUS-RUN-DATE-RAW FROM DATE YYYYMMDD
+
+    STRING CUS-RUN-MM DELIMITED BY SIZE
+           '/'         DELIMITED BY SIZE
+           CUS-RUN-DD  DELIMITED BY SIZE
+           '/'         DELIMITED BY SIZE
+           CUS-RUN-YYYY DELIMITED BY SIZE
+      INTO CUS-RUN-DATE-DIS
+    END-STRING
+
+    IF CUS-RESTART-REQUESTED
+       OPEN EXTEND CUSRPT
+    ELSE
+       OPEN OUTPUT CUSRPT
+    END-IF
+
+    IF NOT CUS-RPT-STATUS-OK
+       DISPLAY 'UNABLE TO OPEN CUSRPT - STATUS ' CUS-RPT-STATUS
+       MOVE 12 TO RETURN-CODE
+    ELSE
+       SET CUS-RPT-IS-OPEN TO TRUE
+    END-IF.
+
+ 1200-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1250-OPEN-AUDIT-LOG SECTION.
+*>----------------------------------------------------------------------
+*>   Opens AUDITLOG for append so this run's record lands after every
+*>   prior run's, rather than replacing the compliance trail.
+
+    OPEN EXTEND AUDITLOG-FILE
+
+    IF NOT CUS-AUDIT-STATUS-OK
+       DISPLAY 'UNABLE TO OPEN AUDITLOG - STATUS ' CUS-AUDIT-STATUS
+       MOVE 12 TO RETURN-CODE
+    ELSE
+       SET CUS-AUDIT-IS-OPEN TO TRUE
+    END-IF.
+
+ 1250-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1260-OPEN-RESTART-LOG SECTION.
+*>----------------------------------------------------------------------
+*>   Opens RESTARTFILE for this run's checkpoint writes.  A restart
+*>   run appends after the checkpoints already on file; a fresh run
+*>   starts the checkpoint history over.
+
+    IF CUS-RESTART-REQUESTED
+       OPEN EXTEND RESTARTFILE
+    ELSE
+       OPEN OUTPUT RESTARTFILE
+    END-IF
+
+    IF NOT CUS-RESTART-STATUS-OK
+       DISPLAY 'UNABLE TO OPEN RESTARTFILE FOR OUTPUT - STATUS ' CUS-RESTART-STATUS
+       MOVE 12 TO RETURN-CODE
+    ELSE
+       SET CUS-RESTART-IS-OPEN TO TRUE
+    END-IF.
+
+ 1260-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 3000-FETCH-PAGE SECTION.
+*>----------------------------------------------------------------------
+*>   Builds and issues one page of the CUS-QUERY-FILTERED query, displays
+*>   the rows it returns, and decides whether another page is needed.
+
+    MOVE SPACES             TO CUS-TRIM-WORK
+    MOVE CUS-QUERY-FILTERED TO CUS-TRIM-WORK
+    PERFORM 1165-COMPUTE-TRIM-LEN THRU 1165-EXIT
+    MOVE CUS-TRIM-LEN TO CUS-QUERY-FILTERED-LEN
+
+    STRING CUS-QUERY-FILTERED(1:CUS-QUERY-FILTERED-LEN) DELIMITED BY SIZE
+           ' OFFSET ' DELIMITED BY SIZE
+           CUS-OFFSET DELIMITED BY SIZE
+           ' LIMIT ' DELIMITED BY SIZE
+           CUS-PAGE-SIZE DELIMITED BY SIZE
+      INTO CUS-QUERY-PAGED
+    END-STRING
+
+    MOVE CUS-QUERY-PAGED TO QUERY
+
+    CALL  STATIC 'exec_query_get_records' using
+        BY VALUE GRAAL_ISOLATETHREAD_T
+        BY CONTENT URI
+        BY CONTENT USER
+        BY CONTENT PWD
+        BY CONTENT QUERY
+        BY REFERENCE CUS-POINTER
+        returning RESULT
     END-CALL
 
-    IF RESPONSE equal 0 then
-       MOVE Z'jdbc:postgresql://localhost:5432/testdb'  TO URI
-       MOVE Z'postgres'                      TO USER
-       MOVE Z'postgres'                      TO PWD
-       MOVE Z'SELECT CUS_ID, CUS_NAME, CUS_AGE FROM CUS ORDER BY CUS_AGE  '
-                                             TO QUERY
-
-       CALL  STATIC 'exec_query_get_records' using
-           BY VALUE GRAAL_ISOLATETHREAD_T
-           BY CONTENT URI
-           BY CONTENT USER
-           BY CONTENT PWD 
-           BY CONTENT QUERY
-           BY REFERENCE CUS-POINTER
-           returning RESULT
+    IF RESULT > 0
+       SET ADDRESS OF CUS TO CUS-POINTER
+       PERFORM 3100-DISPLAY-PAGE-ROWS THRU 3100-EXIT
+       ADD RESULT TO CUS-TOTAL-FETCHED
+       CALL STATIC 'free_results' using
+          BY VALUE GRAAL_ISOLATETHREAD_T
+          BY REFERENCE CUS
+          BY VALUE RESULT
        END-CALL
+       IF RESULT < CUS-PAGE-SIZE
+          SET CUS-NO-MORE-PAGES TO TRUE
+       ELSE
+          ADD CUS-PAGE-SIZE TO CUS-OFFSET
+       END-IF
+    ELSE
+       IF RESULT = 0
+          IF CUS-TOTAL-FETCHED = 0
+             DISPLAY 'CUS EXTRACT RETURNED NO ROWS FOR THE GIVEN CRITERIA'
+             IF RETURN-CODE < 4
+                MOVE 4 TO RETURN-CODE
+             END-IF
+          END-IF
+       ELSE
+          PERFORM 3050-GET-ERROR-DETAIL THRU 3050-EXIT
+          DISPLAY 'EXEC_QUERY_GET_RECORDS FAILED - RESULT ' RESULT
+             ' SQLCODE ' CUS-ERROR-CODE ' - ' CUS-ERROR-TEXT
+          MOVE 8 TO RETURN-CODE
+       END-IF
+       SET CUS-NO-MORE-PAGES TO TRUE
+    END-IF.
 
-    else
-       DISPLAY 'driver_native_select_print failed'.
+ 3000-EXIT.
+    EXIT.
 
-    SET ADDRESS OF CUS TO CUS-POINTER
-    IF RESULT > 0 
-       DISPLAY CUS-TITLE-DISPLAY
-       DISPLAY CUS-SUB-DISPLAY
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > RESULT
-               MOVE CUS-ID(I) TO CUS-ID-DIS
-               SET ADDRESS OF CUS-NAME-ADDR TO CUS-NAME-PTR(I)
-               MOVE CUS-NAME-ADDR           TO CUS-NAME-DIS
-               MOVE CUS-AGE(I)              TO CUS-AGE-DIS
-               DISPLAY CUS-DISPLAY
-       END-PERFORM
-     END-IF.  
-
-    CALL STATIC 'free_results' using
-       BY VALUE GRAAL_ISOLATETHREAD_T 
-       BY REFERENCE CUS 
-       BY VALUE RESULT.   
-
-    CALL STATIC 'graal_detach_thread' using
-           BY VALUE GRAAL_ISOLATETHREAD_T 
-           returning RESPONSE
+*>----------------------------------------------------------------------
+ 3050-GET-ERROR-DETAIL SECTION.
+*>----------------------------------------------------------------------
+*>   Pulls the driver's own SQLCODE/message text for the call that
+*>   just failed, rather than reporting only the generic RESULT value.
+
+    CALL STATIC 'exec_get_last_error' using
+        BY VALUE GRAAL_ISOLATETHREAD_T
+        BY REFERENCE CUS-ERROR-TEXT
+        returning CUS-ERROR-CODE
+    END-CALL.
+
+ 3050-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 3100-DISPLAY-PAGE-ROWS SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 3110-DISPLAY-ONE-ROW THRU 3110-EXIT
+       VARYING I FROM 1 BY 1 UNTIL I > RESULT.
+
+ 3100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 3110-DISPLAY-ONE-ROW SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE CUS-ID(I) TO CUS-ID-DIS
+    SET ADDRESS OF CUS-NAME-ADDR TO CUS-NAME-PTR(I)
+    MOVE CUS-NAME-ADDR           TO CUS-NAME-DIS
+    MOVE CUS-AGE(I)              TO CUS-AGE-DIS
+    DISPLAY CUS-DISPLAY
+
+    IF CUS-RPT-STATUS-OK
+       PERFORM 3120-PRINT-ONE-ROW THRU 3120-EXIT
+    END-IF
+
+    PERFORM 3130-WRITE-CHECKPOINT THRU 3130-EXIT.
+
+ 3110-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 3120-PRINT-ONE-ROW SECTION.
+*>----------------------------------------------------------------------
+*>   Writes one detail line to CUSRPT, forcing a new page when the
+*>   page is full and a control-break sub-heading whenever CUS-AGE-DIS
+*>   changes from the previous row.
+
+    IF CUS-RPT-LINE-CNT >= CUS-RPT-MAX-LINES
+       PERFORM 3200-PRINT-HEADINGS THRU 3200-EXIT
+    END-IF
+
+    IF CUS-RPT-FIRST-ROW OR CUS-AGE-DIS NOT = CUS-RPT-PREV-AGE
+       MOVE CUS-AGE-DIS TO CUS-RPT-BREAK-AGE
+       WRITE CUS-RPT-LINE FROM CUS-RPT-BREAK AFTER ADVANCING 2 LINES
+       ADD 2 TO CUS-RPT-LINE-CNT
+       MOVE 'N' TO CUS-RPT-FIRST-ROW-SW
+       MOVE CUS-AGE-DIS TO CUS-RPT-PREV-AGE
+    END-IF
+
+    MOVE CUS-ID-DIS   TO CUS-RPT-ID-DIS
+    MOVE CUS-NAME-DIS TO CUS-RPT-NAME-DIS
+    MOVE CUS-AGE-DIS  TO CUS-RPT-AGE-DIS
+    WRITE CUS-RPT-LINE FROM CUS-RPT-DETAIL AFTER ADVANCING 1 LINE
+    ADD 1 TO CUS-RPT-LINE-CNT.
+
+ 3120-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 3130-WRITE-CHECKPOINT SECTION.
+*>----------------------------------------------------------------------
+*>   Appends the age/CUS-ID of the row just displayed to RESTARTFILE,
+*>   so a rerun after a mid-extract failure can pick up from here
+*>   instead of reprocessing the whole result set.
+
+    IF CUS-RESTART-IS-OPEN
+       MOVE CUS-AGE(I) TO CUS-RESTART-CHECKPOINT-AGE
+       MOVE CUS-ID(I)  TO CUS-RESTART-CHECKPOINT-ID
+       WRITE CUS-RESTART-REC
+    END-IF.
+
+ 3130-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 3200-PRINT-HEADINGS SECTION.
+*>----------------------------------------------------------------------
+
+    ADD 1 TO CUS-RPT-PAGE-CNT
+    MOVE CUS-RUN-DATE-DIS TO CUS-RPT-DATE-DIS
+    MOVE CUS-RPT-PAGE-CNT TO CUS-RPT-PAGE-DIS
+
+    WRITE CUS-RPT-LINE FROM CUS-RPT-HEADING1 AFTER ADVANCING PAGE
+    WRITE CUS-RPT-LINE FROM CUS-RPT-HEADING2 AFTER ADVANCING 2 LINES
+    WRITE CUS-RPT-LINE FROM CUS-RPT-HEADING3 AFTER ADVANCING 1 LINE
+
+    MOVE 4 TO CUS-RPT-LINE-CNT.
+
+ 3200-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 4000-RECONCILE-COUNT SECTION.
+*>----------------------------------------------------------------------
+*>   Issues an independent SELECT COUNT(*) FROM CUS, using the same
+*>   WHERE clause the extract ran with, and warns when it disagrees
+*>   with CUS-TOTAL-FETCHED - the check the page loop alone can't make
+*>   for itself.
+
+    STRING 'SELECT COUNT(*), 0, 0 FROM CUS' DELIMITED BY SIZE
+           CUS-WHERE-CLAUSE(1:CUS-WHERE-CLAUSE-LEN) DELIMITED BY SIZE
+      INTO CUS-COUNT-QUERY
+    END-STRING
+
+    MOVE CUS-COUNT-QUERY TO QUERY
+
+    CALL STATIC 'exec_query_get_records' using
+        BY VALUE GRAAL_ISOLATETHREAD_T
+        BY CONTENT URI
+        BY CONTENT USER
+        BY CONTENT PWD
+        BY CONTENT QUERY
+        BY REFERENCE CUS-POINTER
+        returning RESULT
     END-CALL
 
-    IF RESPONSE NOT equal 0 then
-       DISPLAY 'graal_detach_thread failed'.
+    IF RESULT > 0
+       SET ADDRESS OF CUS TO CUS-POINTER
+       MOVE CUS-ID(1) TO CUS-ACTUAL-COUNT
+       CALL STATIC 'free_results' using
+          BY VALUE GRAAL_ISOLATETHREAD_T
+          BY REFERENCE CUS
+          BY VALUE RESULT
+       END-CALL
 
-    STOP RUN.
-    
- MAIN-EXECQUERYGETRECORDS-EX.
+       IF CUS-ACTUAL-COUNT NOT = CUS-TOTAL-FETCHED
+          DISPLAY '*** WARNING - EXTRACT ROW COUNT MISMATCH *** EXTRACTED '
+             CUS-TOTAL-FETCHED ' ROW(S) BUT CUS HAS ' CUS-ACTUAL-COUNT
+             ' ROW(S) FOR THE GIVEN CRITERIA'
+          IF RETURN-CODE < 4
+             MOVE 4 TO RETURN-CODE
+          END-IF
+       END-IF
+    ELSE
+       DISPLAY 'UNABLE TO OBTAIN RECONCILIATION COUNT - RESULT ' RESULT
+    END-IF.
+
+ 4000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 8000-TERMINATE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 8100-WRITE-AUDIT-RECORD THRU 8100-EXIT
+
+    IF CUS-ISOLATE-OK
+       CALL STATIC 'graal_detach_thread' using
+              BY VALUE GRAAL_ISOLATETHREAD_T
+              returning RESPONSE
+       END-CALL
+
+       IF RESPONSE NOT equal 0
+          DISPLAY 'graal_detach_thread failed'
+       END-IF
+    END-IF
+
+    IF CUS-RPT-IS-OPEN
+       CLOSE CUSRPT
+    END-IF
+
+    IF CUS-AUDIT-IS-OPEN
+       CLOSE AUDITLOG-FILE
+    END-IF
+
+    IF CUS-RESTART-IS-OPEN
+       CLOSE RESTARTFILE
+    END-IF.
+
+ 8000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 8100-WRITE-AUDIT-RECORD SECTION.
+*>----------------------------------------------------------------------
+*>   Records this run's timestamp, the QUERY text used, how many rows
+*>   came back and whether the run succeeded - the persistent trail
+*>   compliance asked for, alongside whatever scrolled by on DISPLAY.
+
+    IF CUS-AUDIT-STATUS-OK
+       ACCEPT CUS-AUDIT-TS-RAW FROM DATE YYYYMMDD
+       ACCEPT CUS-AUDIT-TM-RAW FROM TIME
+
+       MOVE CUS-AUDIT-TS-RAW(1:4) TO CUS-AUDIT-TS-YYYY
+       MOVE CUS-AUDIT-TS-RAW(5:2) TO CUS-AUDIT-TS-MM
+       MOVE CUS-AUDIT-TS-RAW(7:2) TO CUS-AUDIT-TS-DD
+       MOVE CUS-AUDIT-TM-RAW(1:2) TO CUS-AUDIT-TS-HH
+       MOVE CUS-AUDIT-TM-RAW(3:2) TO CUS-AUDIT-TS-MI
+       MOVE CUS-AUDIT-TM-RAW(5:2) TO CUS-AUDIT-TS-SS
+
+       MOVE CUS-AUDIT-TIMESTAMP TO CUS-AUDIT-REC-TS
+       MOVE CUS-TOTAL-FETCHED   TO CUS-AUDIT-REC-RESULT
+       MOVE CUS-QUERY-FILTERED  TO CUS-AUDIT-REC-QUERY
+
+       IF RETURN-CODE = 0 OR RETURN-CODE = 4
+          MOVE 'SUCCESS' TO CUS-AUDIT-REC-STATUS
+       ELSE
+          MOVE 'FAILURE' TO CUS-AUDIT-REC-STATUS
+       END-IF
+
+       WRITE CUS-AUDIT-LINE FROM CUS-AUDIT-REC
+    END-IF.
+
+ 8100-EXIT.
     EXIT.
-      
+
  END PROGRAM EXECQUERYGETRECORDS.
