@@ -0,0 +1,381 @@
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. CUSBATCH.
+
+ ENVIRONMENT DIVISION.
+
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> BATCHCTL drives an overnight run of several CUS extracts through
+*> one graal_create_isolate/graal_detach_thread pair - a single 'C'
+*> connection record followed by one 'Q' record per QUERY to run, so
+*> the isolate startup cost is only paid once for the whole night's
+*> slices instead of once per job step.
+     SELECT BATCHCTL-FILE ASSIGN TO "BATCHCTL"
+            ORGANIZATION LINE SEQUENTIAL
+            FILE STATUS IS CUS-BAT-CTL-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  BATCHCTL-FILE.
+ 01  BATCHCTL-REC.
+     05 BATCHCTL-TYPE                    PIC X(1).
+        88 BATCHCTL-CONN                 VALUE 'C'.
+        88 BATCHCTL-QUERY-REC            VALUE 'Q'.
+     05 BATCHCTL-PAYLOAD                 PIC X(200).
+     05 BATCHCTL-CONN-PAYLOAD REDEFINES BATCHCTL-PAYLOAD.
+        10 BATCHCTL-URI                  PIC X(50).
+        10 BATCHCTL-USER                 PIC X(20).
+        10 BATCHCTL-PWD                  PIC X(20).
+
+ WORKING-STORAGE SECTION.
+
+ 01 CUS-BAT-CTL-STATUS                   PIC X(2).
+    88 CUS-BAT-CTL-STATUS-OK             VALUE '00'.
+    88 CUS-BAT-CTL-EOF                   VALUE '10'.
+
+ 01 CUS-BAT-CTL-OPEN-SW                  PIC X(1) VALUE 'N'.
+    88 CUS-BAT-CTL-IS-OPEN               VALUE 'Y'.
+
+ 01 GRAAL_CREATE_ISOLATE_PARAMS_T.
+    03 VERSION-1                        USAGE BINARY-LONG.
+    03 RESERVED-ADDRESS-SPACE-SIZE      USAGE BINARY-DOUBLE.
+    03 AUXILIARY-IMAGE-PATH             USAGE BINARY-CHAR.
+    03 AUXILIARY-IMAGE-RESERVED-SPACE-SIZE
+                                        USAGE BINARY-DOUBLE.
+
+ 01 GRAAL_ISOLATE_T                      USAGE POINTER.
+ 01 GRAAL_ISOLATETHREAD_T                USAGE POINTER.
+ 01 RESPONSE                             USAGE BINARY-LONG.
+ 01 RESULT                               USAGE BINARY-LONG.
+ 01 URI                                  PIC X(50).
+ 01 USER                                 PIC X(20).
+ 01 PWD                                  PIC X(20).
+ 01 QUERY                                PIC X(230).
+
+ 01 CUS-BAT-QUERY-BASE                   PIC X(200).
+ 01 CUS-BAT-QUERY-PAGED                  PIC X(230).
+
+*> CUS-BAT-TRIM-WORK/CUS-BAT-TRIM-LEN back 2150-COMPUTE-TRIM-LEN, which
+*> finds the last non-space position of whatever field is moved into
+*> CUS-BAT-TRIM-WORK - used instead of STRING's "DELIMITED BY '  '"
+*> idiom against CUS-BAT-QUERY-BASE, since that field comes straight
+*> from a hand-edited BATCHCTL record and a stray double space in the
+*> middle of the query text would otherwise be mistaken for trailing
+*> padding and truncate the query right there.
+ 01 CUS-BAT-TRIM-WORK                    PIC X(200).
+ 01 CUS-BAT-TRIM-LEN                     PIC 9(4).
+ 01 CUS-BAT-TRIM-IDX                     PIC 9(4).
+
+ 01 CUS BASED.
+    05 CUS-STRUCT OCCURS 20.
+       10 CUS-ID                         USAGE BINARY-DOUBLE.
+       10 CUS-NAME-PTR                   USAGE POINTER.
+       10 CUS-AGE                        USAGE BINARY-DOUBLE.
+
+ 01 CUS-POINTER                          USAGE POINTER.
+ 01 CUS-NAME-ADDR                        PIC X(20) BASED.
+
+ 01 CUS-DISPLAY.
+    05 CUS-ID-DIS                        PIC ZZZ9.
+    05 FILLER                            PIC X(5).
+    05 CUS-NAME-DIS                      PIC X(20).
+    05 FILLER                            PIC X(5).
+    05 CUS-AGE-DIS                       PIC ZZ9.
+
+ 01 I                                    PIC 9(2).
+
+ 01 CUS-BAT-PAGE-SIZE                    PIC 9(4) VALUE 20.
+ 01 CUS-BAT-OFFSET                       PIC 9(8) VALUE 0.
+ 01 CUS-BAT-TOTAL-FETCHED                PIC 9(8) VALUE 0.
+ 01 CUS-BAT-QUERY-CNT                    PIC 9(4) VALUE 0.
+
+ 01 CUS-BAT-ISOLATE-SW                   PIC X(1) VALUE 'N'.
+    88 CUS-BAT-ISOLATE-OK                VALUE 'Y'.
+
+ 01 CUS-BAT-MORE-PAGES-SW                PIC X(1) VALUE 'Y'.
+    88 CUS-BAT-MORE-PAGES-LEFT           VALUE 'Y'.
+    88 CUS-BAT-NO-MORE-PAGES             VALUE 'N'.
+
+ 01 CUS-BAT-ERROR-CODE                   USAGE BINARY-LONG.
+ 01 CUS-BAT-ERROR-TEXT                   PIC X(200).
+
+ PROCEDURE DIVISION.
+
+*>----------------------------------------------------------------------
+ 0000-MAINLINE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+    IF CUS-BAT-ISOLATE-OK
+       PERFORM 2000-PROCESS-CONTROL-REC THRU 2000-EXIT
+          UNTIL CUS-BAT-CTL-EOF
+    END-IF
+
+    PERFORM 8000-TERMINATE THRU 8000-EXIT
+
+    STOP RUN.
+
+ 0000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1000-INITIALIZE SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 1100-LOAD-CONNECTION THRU 1100-EXIT
+
+    IF RETURN-CODE = 0
+       CALL STATIC 'graal_create_isolate' using
+              BY REFERENCE GRAAL_CREATE_ISOLATE_PARAMS_T
+              BY REFERENCE GRAAL_ISOLATE_T
+              BY REFERENCE GRAAL_ISOLATETHREAD_T
+              returning RESPONSE
+       END-CALL
+
+       IF RESPONSE equal 0
+          SET CUS-BAT-ISOLATE-OK TO TRUE
+       ELSE
+          DISPLAY 'CUSBATCH FAILED - GRAAL_CREATE_ISOLATE RESPONSE CODE ' RESPONSE
+          MOVE 8 TO RETURN-CODE
+       END-IF
+    END-IF.
+
+ 1000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1100-LOAD-CONNECTION SECTION.
+*>----------------------------------------------------------------------
+*>   Opens BATCHCTL and reads its leading 'C' record for the URI/USER/
+*>   PWD every query in the file will share, then primes the first
+*>   query record for the processing loop.
+
+    OPEN INPUT BATCHCTL-FILE
+
+    IF NOT CUS-BAT-CTL-STATUS-OK
+       DISPLAY 'UNABLE TO OPEN BATCHCTL - STATUS ' CUS-BAT-CTL-STATUS
+       MOVE 12 TO RETURN-CODE
+    ELSE
+       SET CUS-BAT-CTL-IS-OPEN TO TRUE
+       READ BATCHCTL-FILE
+          AT END
+             DISPLAY 'BATCHCTL IS EMPTY - RUN CANNOT CONTINUE'
+             MOVE 12 TO RETURN-CODE
+       END-READ
+
+       IF RETURN-CODE = 0
+          IF BATCHCTL-CONN
+             MOVE BATCHCTL-URI  TO URI
+             MOVE BATCHCTL-USER TO USER
+             MOVE BATCHCTL-PWD  TO PWD
+             PERFORM 1210-READ-NEXT-CTL-REC THRU 1210-EXIT
+          ELSE
+             DISPLAY 'FIRST BATCHCTL RECORD MUST BE A CONNECTION (C) RECORD'
+             MOVE 12 TO RETURN-CODE
+          END-IF
+       END-IF
+    END-IF.
+
+ 1100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 1210-READ-NEXT-CTL-REC SECTION.
+*>----------------------------------------------------------------------
+
+    READ BATCHCTL-FILE
+       AT END
+          CONTINUE
+    END-READ.
+
+ 1210-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2000-PROCESS-CONTROL-REC SECTION.
+*>----------------------------------------------------------------------
+*>   Runs one QUERY record to completion (paging past 20 rows the same
+*>   way EXECQUERYGETRECORDS does) before moving on to the next slice,
+*>   all under the isolate created once in 1000-INITIALIZE.
+
+    IF BATCHCTL-QUERY-REC
+       ADD 1 TO CUS-BAT-QUERY-CNT
+       MOVE BATCHCTL-PAYLOAD TO CUS-BAT-QUERY-BASE
+       MOVE 0                TO CUS-BAT-OFFSET
+       MOVE 0                TO CUS-BAT-TOTAL-FETCHED
+       SET CUS-BAT-MORE-PAGES-LEFT TO TRUE
+
+       DISPLAY ' '
+       DISPLAY 'QUERY ' CUS-BAT-QUERY-CNT ' - ' CUS-BAT-QUERY-BASE
+
+       PERFORM 2100-FETCH-PAGE THRU 2100-EXIT
+          UNTIL CUS-BAT-NO-MORE-PAGES
+    ELSE
+       DISPLAY 'UNEXPECTED BATCHCTL RECORD TYPE ' BATCHCTL-TYPE ' - SKIPPED'
+    END-IF
+
+    PERFORM 1210-READ-NEXT-CTL-REC THRU 1210-EXIT.
+
+ 2000-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2100-FETCH-PAGE SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE SPACES             TO CUS-BAT-TRIM-WORK
+    MOVE CUS-BAT-QUERY-BASE TO CUS-BAT-TRIM-WORK
+    PERFORM 2160-COMPUTE-TRIM-LEN THRU 2160-EXIT
+
+    STRING CUS-BAT-QUERY-BASE(1:CUS-BAT-TRIM-LEN) DELIMITED BY SIZE
+           ' OFFSET ' DELIMITED BY SIZE
+           CUS-BAT-OFFSET DELIMITED BY SIZE
+           ' LIMIT ' DELIMITED BY SIZE
+           CUS-BAT-PAGE-SIZE DELIMITED BY SIZE
+      INTO CUS-BAT-QUERY-PAGED
+    END-STRING
+
+    MOVE CUS-BAT-QUERY-PAGED TO QUERY
+
+    CALL  STATIC 'exec_query_get_records' using
+        BY VALUE GRAAL_ISOLATETHREAD_T
+        BY CONTENT URI
+        BY CONTENT USER
+        BY CONTENT PWD
+        BY CONTENT QUERY
+        BY REFERENCE CUS-POINTER
+        returning RESULT
+    END-CALL
+
+    IF RESULT > 0
+       SET ADDRESS OF CUS TO CUS-POINTER
+       PERFORM 2110-DISPLAY-PAGE-ROWS THRU 2110-EXIT
+       ADD RESULT TO CUS-BAT-TOTAL-FETCHED
+       CALL STATIC 'free_results' using
+          BY VALUE GRAAL_ISOLATETHREAD_T
+          BY REFERENCE CUS
+          BY VALUE RESULT
+       END-CALL
+       IF RESULT < CUS-BAT-PAGE-SIZE
+          SET CUS-BAT-NO-MORE-PAGES TO TRUE
+       ELSE
+          ADD CUS-BAT-PAGE-SIZE TO CUS-BAT-OFFSET
+       END-IF
+    ELSE
+       IF RESULT = 0
+          IF CUS-BAT-TOTAL-FETCHED = 0
+             DISPLAY 'QUERY ' CUS-BAT-QUERY-CNT ' RETURNED NO ROWS'
+          END-IF
+       ELSE
+          PERFORM 2150-GET-ERROR-DETAIL THRU 2150-EXIT
+          DISPLAY 'QUERY ' CUS-BAT-QUERY-CNT ' FAILED - RESULT ' RESULT
+             ' SQLCODE ' CUS-BAT-ERROR-CODE ' - ' CUS-BAT-ERROR-TEXT
+          IF RETURN-CODE < 8
+             MOVE 8 TO RETURN-CODE
+          END-IF
+       END-IF
+       SET CUS-BAT-NO-MORE-PAGES TO TRUE
+    END-IF.
+
+ 2100-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2160-COMPUTE-TRIM-LEN SECTION.
+*>----------------------------------------------------------------------
+*>   Scans CUS-BAT-TRIM-WORK from the right for the last non-space
+*>   character and returns its position in CUS-BAT-TRIM-LEN (1 if the
+*>   field is all spaces), so 2100-FETCH-PAGE can splice exactly the
+*>   significant text of CUS-BAT-QUERY-BASE into the paged query with
+*>   a reference modification instead of a "DELIMITED BY '  '" trim,
+*>   which would stop early at any internal double space in a
+*>   hand-edited BATCHCTL query.
+
+    MOVE ZERO TO CUS-BAT-TRIM-LEN
+    MOVE LENGTH OF CUS-BAT-TRIM-WORK TO CUS-BAT-TRIM-IDX
+
+    PERFORM 2161-TEST-TRIM-CHAR THRU 2161-EXIT
+       UNTIL CUS-BAT-TRIM-IDX = ZERO OR CUS-BAT-TRIM-LEN > ZERO
+
+    IF CUS-BAT-TRIM-LEN = ZERO
+       MOVE 1 TO CUS-BAT-TRIM-LEN
+    END-IF.
+
+ 2160-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2161-TEST-TRIM-CHAR SECTION.
+*>----------------------------------------------------------------------
+
+    IF CUS-BAT-TRIM-WORK(CUS-BAT-TRIM-IDX:1) NOT = SPACE
+       MOVE CUS-BAT-TRIM-IDX TO CUS-BAT-TRIM-LEN
+    ELSE
+       SUBTRACT 1 FROM CUS-BAT-TRIM-IDX
+    END-IF.
+
+ 2161-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2110-DISPLAY-PAGE-ROWS SECTION.
+*>----------------------------------------------------------------------
+
+    PERFORM 2120-DISPLAY-ONE-ROW THRU 2120-EXIT
+       VARYING I FROM 1 BY 1 UNTIL I > RESULT.
+
+ 2110-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2120-DISPLAY-ONE-ROW SECTION.
+*>----------------------------------------------------------------------
+
+    MOVE CUS-ID(I) TO CUS-ID-DIS
+    SET ADDRESS OF CUS-NAME-ADDR TO CUS-NAME-PTR(I)
+    MOVE CUS-NAME-ADDR           TO CUS-NAME-DIS
+    MOVE CUS-AGE(I)              TO CUS-AGE-DIS
+    DISPLAY CUS-DISPLAY.
+
+ 2120-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 2150-GET-ERROR-DETAIL SECTION.
+*>----------------------------------------------------------------------
+
+    CALL STATIC 'exec_get_last_error' using
+        BY VALUE GRAAL_ISOLATETHREAD_T
+        BY REFERENCE CUS-BAT-ERROR-TEXT
+        returning CUS-BAT-ERROR-CODE
+    END-CALL.
+
+ 2150-EXIT.
+    EXIT.
+
+*>----------------------------------------------------------------------
+ 8000-TERMINATE SECTION.
+*>----------------------------------------------------------------------
+
+    IF CUS-BAT-ISOLATE-OK
+       CALL STATIC 'graal_detach_thread' using
+              BY VALUE GRAAL_ISOLATETHREAD_T
+              returning RESPONSE
+       END-CALL
+
+       IF RESPONSE NOT equal 0
+          DISPLAY 'graal_detach_thread failed'
+       END-IF
+    END-IF
+
+    IF CUS-BAT-CTL-IS-OPEN
+       CLOSE BATCHCTL-FILE
+    END-IF
+
+    DISPLAY 'CUSBATCH PROCESSED ' CUS-BAT-QUERY-CNT ' QUERIES'.
+
+ 8000-EXIT.
+    EXIT.
+
+ END PROGRAM CUSBATCH.
